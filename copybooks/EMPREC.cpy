@@ -0,0 +1,18 @@
+      *Copybook: EMPREC
+      *Description: operator call-volume record layout, shared by
+      * A7-CallCenterOpReport and A7-CallCenterExceptionReport so both
+      * programs read the same A7.dat extract the same way.
+      *
+       01 emp-rec.
+           05 emp-rec-num              pic x(3).
+           05 emp-rec-name             pic x(12).
+           05 emp-rec-team             pic 9(1).
+               88 emp-rec-team-sales          value 1.
+               88 emp-rec-team-support        value 2.
+               88 emp-rec-team-billing        value 3.
+           05 emp-rec-calls            pic 9(3) occurs 12.
+      *
+      *average handle time, in seconds, & percentage of calls
+      * answered within service level, one figure per month
+           05 emp-rec-aht              pic 9(3) occurs 12.
+           05 emp-rec-sla              pic 9(3) occurs 12.
