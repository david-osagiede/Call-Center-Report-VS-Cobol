@@ -0,0 +1,317 @@
+       identification division.
+       program-id. A7-CallCenterExceptionReport.
+       author. David Osagiede.
+       date-written. 2022-03-31.
+      *Program Description: This program reads the same A7.dat extract
+      * and emp-rec layout as A7-CallCenterOpReport, but instead of
+      * listing every operator it prints only the operators whose
+      * overall monthly call average falls below a supplied threshold,
+      * together with which months they missed that threshold in.
+      *
+       environment division.
+       input-output section.
+       file-control.
+      *
+           select emp-file
+               assign to '../../../data/A7.dat'
+               organization is line sequential.
+      *
+           select report-file
+               assign to '../../../data/A7-CCExceptionReport.out'
+               organization is line sequential.
+      *
+       data division.
+       file section.
+      *
+       fd emp-file
+           data record is emp-rec
+           record contains 124 characters.
+      *
+           copy EMPREC.
+      *
+       fd report-file
+           data record is report-line
+           record contains 132 characters.
+      *
+       01 report-line                  pic x(132).
+      *
+       working-storage section.
+      *
+       01 ws-months.
+           05 filler                   pic x(3)
+             value 'Jul'.
+           05 filler                   pic x(3)
+             value 'Aug'.
+           05 filler                   pic x(3)
+             value 'Sep'.
+           05 filler                   pic x(3)
+             value 'Oct'.
+           05 filler                   pic x(3)
+             value 'Nov'.
+           05 filler                   pic x(3)
+             value 'Dec'.
+           05 filler                   pic x(3)
+             value 'Jan'.
+           05 filler                   pic x(3)
+             value 'Feb'.
+           05 filler                   pic x(3)
+             value 'Mar'.
+           05 filler                   pic x(3)
+              value 'Apr'.
+           05 filler                   pic x(3)
+             value 'May'.
+           05 filler                   pic x(3)
+             value 'Jun'.
+       01 ws-r-month-names redefines ws-months.
+           05 ws-month-name            pic x(3) occurs 12 times.
+      *
+       01 ws-constants.
+           05 ws-number-of-months      pic 99   value 12.
+           05 ws-ctr                   pic 99   value 0.
+           05 ws-non-zero-calls        pic 99   value 12.
+      *
+       01 ws-eof-flag                  pic x    value 'n'.
+           88 ws-end-of-file                    value "y".
+      *
+       01 ws-totals.
+           05 ws-emp-total             pic 9(5) value 0.
+           05 ws-average-r             pic 9(5) value 0.
+           05 ws-rem-emp                pic 99   value 0.
+           05 ws-op-aht-total           pic 9(5) value 0.
+           05 ws-op-sla-total           pic 9(5) value 0.
+           05 ws-op-aht-avg             pic 9(3) value 0.
+           05 ws-op-sla-avg             pic 9(3) value 0.
+      *
+       01 ws-param-threshold           pic 9(3) value 0.
+      *
+      *record validation - same garbled-extract checks
+      * A7-CallCenterOpReport makes before it will total a record
+       01 ws-validation.
+           05 ws-valid-record-flag  pic x   value 'y'.
+               88 ws-record-valid           value 'y'.
+               88 ws-record-invalid         value 'n'.
+           05 ws-call-ceiling       pic 9(3) value 300.
+      *
+       01 ws-name-line.
+           05 filler                   pic x(5)
+               value spaces.
+           05 filler                   pic x(25)
+               value '    David Osagiede    '.
+           05 filler                   pic x(29)
+               value '                        lab 7'.
+           05 filler                   pic x(5)
+               value spaces.
+           05 ws-name-line-date        pic 9(6).
+           05 filler                   pic x(4)
+               value spaces.
+           05 ws-name-line-time        pic 9(8).
+           05 filler                   pic x(50)
+               value spaces.
+      *
+       01 ws-report-heading.
+           05 filler                   pic x(30)
+               value spaces.
+           05 filler                   pic x(35)
+               value 'operators below monthly average of'.
+           05 ws-heading-threshold     pic zzz9.
+           05 filler                   pic x(63)
+               value spaces.
+      *
+       01 ws-heading-line1.
+           05 filler                   pic x(2) value spaces.
+           05 filler                   pic x(8) value 'operator'.
+           05 filler                   pic x(2) value spaces.
+           05 filler                   pic x(8) value 'operator'.
+           05 filler                   pic x(7) value spaces.
+           05 filler                   pic x(3) value 'jul'.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(3) value 'aug'.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(3) value 'sep'.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(3) value 'oct'.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(3) value 'nov'.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(3) value 'dec'.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(3) value 'jan'.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(3) value 'feb'.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(3) value 'mar'.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(3) value 'apr'.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(3) value 'may'.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(3) value 'jun'.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(3) value 'avg'.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(3) value 'aht'.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(3) value 'sla'.
+      *
+       01 ws-heading-line2.
+           05 filler                   pic x(5) value spaces.
+           05 filler                   pic x(1) value '#'.
+           05 filler                   pic x(8) value spaces.
+           05 filler                   pic x(4) value 'name'.
+           05 filler                   pic x(114)
+               value spaces.
+      *
+       01 ws-detail-line.
+           05 filler                   pic x(4)
+               value spaces.
+           05 ws-detail-line-num       pic x(3).
+           05 filler                   pic x(4)
+               value spaces.
+           05 ws-detail-line-name      pic x(12).
+           05 ws-detail-line-missed    pic x(7) occurs 12.
+           05 filler                   pic x(1)
+               value spaces.
+           05 ws-detail-line-avg       pic zzzz9.
+           05 filler                   pic x(4)
+               value spaces.
+           05 ws-detail-line-aht       pic zz9.
+           05 filler                   pic x(4)
+               value spaces.
+           05 ws-detail-line-sla       pic zz9.
+      *
+       procedure division.
+      *
+       000-main.
+      *
+      *open files
+           open input  emp-file,
+                output report-file.
+      *
+      *get the current date & time
+           accept ws-name-line-date from date.
+           accept ws-name-line-time from time.
+      *
+      *get the exception threshold to test operator averages against
+           accept ws-param-threshold from console.
+      *
+           perform 100-print-headings.
+      *
+           perform 200-read-input-file.
+      *
+           perform 300-process-records
+               until ws-end-of-file.
+      *
+           close emp-file
+                 report-file.
+      *
+           stop run.
+      *
+       100-print-headings.
+      *
+           write report-line from ws-name-line
+               after advancing 1 line.
+      *
+           move ws-param-threshold     to ws-heading-threshold.
+           write report-line from ws-report-heading
+               after advancing 1 line.
+      *
+           write report-line from ws-heading-line1
+               after advancing 2 lines.
+      *
+           write report-line from ws-heading-line2
+               after advancing 1 line.
+      *
+       200-read-input-file.
+      *reads a line from input file & stores it in emp-rec
+      * - unless eof is encountered in which case it sets
+      *    ws-eof-flag to y
+           read emp-file
+           	   at end move 'y'         to ws-eof-flag.
+      *
+       300-process-records.
+      *validate the record before it touches any totals - a garbled
+      * record is skipped entirely rather than corrupting ws-emp-total
+      * or ws-average-r, the same validation A7-CallCenterOpReport
+      * performs on its own input
+           perform 250-validate-record.
+           if ws-record-valid
+      *total this operator's calls the same way
+      * A7-CallCenterOpReport does, then average them the same way
+      * ws-average-r is computed there too (total / 12, truncated)
+               move 0                      to ws-emp-total
+               move 0                      to ws-op-aht-total
+               move 0                      to ws-op-sla-total
+               perform varying ws-ctr  from 1 by 1
+                 until ws-ctr > ws-number-of-months
+                   add emp-rec-calls(ws-ctr)
+                                           to ws-emp-total
+                   add emp-rec-aht(ws-ctr) to ws-op-aht-total
+                   add emp-rec-sla(ws-ctr) to ws-op-sla-total
+               end-perform
+      *
+               divide ws-op-aht-total by ws-number-of-months
+                 giving ws-op-aht-avg
+               divide ws-op-sla-total by ws-number-of-months
+                 giving ws-op-sla-avg
+      *
+               divide ws-emp-total by ws-non-zero-calls
+                 giving ws-average-r remainder ws-rem-emp
+      *
+      *only operators below the threshold get listed - everyone
+      * else falls straight through to the unconditional read below
+      * without ever entering this if
+               if ws-average-r < ws-param-threshold
+                   move emp-rec-num        to ws-detail-line-num
+                   move emp-rec-name       to ws-detail-line-name
+                   move ws-average-r       to ws-detail-line-avg
+                   move ws-op-aht-avg      to ws-detail-line-aht
+                   move ws-op-sla-avg      to ws-detail-line-sla
+      *mark which months this operator missed the threshold in
+                   perform varying ws-ctr from 1 by 1
+                     until ws-ctr > ws-number-of-months
+                       move spaces
+                         to ws-detail-line-missed(ws-ctr)
+                       if emp-rec-calls(ws-ctr) < ws-param-threshold
+                           move ws-month-name(ws-ctr)
+                             to ws-detail-line-missed(ws-ctr)
+                       end-if
+                   end-perform
+      *
+                   write report-line from ws-detail-line
+                       after advancing 1 lines
+               end-if
+           end-if.
+      *
+      * read next record (if any), whether this one was valid/listed
+      * or not
+           perform 200-read-input-file.
+      *
+       250-validate-record.
+      *checks the incoming operator record for the same garbled-
+      * extract conditions A7-CallCenterOpReport rejects - blank/
+      * non-numeric operator number & non-numeric or unreasonably
+      * high monthly call counts. There is no error-file here since
+      * this program only ever produces a summary listing; a bad
+      * record is simply left off it.
+           move 'y'                    to ws-valid-record-flag.
+      *
+           if emp-rec-num = spaces
+               move 'n'                to ws-valid-record-flag
+           end-if.
+      *
+           if ws-record-valid and emp-rec-num not numeric
+               move 'n'                to ws-valid-record-flag
+           end-if.
+      *
+           perform varying ws-ctr from 1 by 1
+             until ws-ctr > ws-number-of-months
+               if ws-record-valid and emp-rec-calls(ws-ctr) not numeric
+                   move 'n'            to ws-valid-record-flag
+               end-if
+               if ws-record-valid
+                 and emp-rec-calls(ws-ctr) > ws-call-ceiling
+                   move 'n'            to ws-valid-record-flag
+               end-if
+           end-perform.
+      *
+       end program A7-CallCenterExceptionReport.
