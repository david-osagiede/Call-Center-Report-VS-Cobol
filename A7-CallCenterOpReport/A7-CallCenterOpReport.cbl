@@ -18,26 +18,162 @@
            select report-file
                assign to '../../../data/A7-CallCenterOpReport.out'
                organization is line sequential.
+      *
+           select csv-file
+               assign to '../../../data/A7-CallCenterOpReport.csv'
+               organization is line sequential.
+      *
+           select error-file
+               assign to '../../../data/A7-CallCenterOpReport-Err.out'
+               organization is line sequential.
+      *
+      *this run's checkpoint file - written every ws-checkpoint-
+      * interval records so an abended job does not have to
+      * reprocess the whole of a/7.dat from record one
+           select restart-out-file
+               assign to '../../../data/A7-CallCenterOpReport.ckp'
+               organization is line sequential.
+      *
+      *the prior run's checkpoint file, read at startup - optional,
+      * since a first/normal run will not have one yet
+           select optional restart-in-file
+               assign to '../../../data/A7-CallCenterOpReport-In.ckp'
+               organization is line sequential
+               file status  is ws-restart-in-status.
+      *
+      *last fiscal year's monthly totals, for the year-over-year
+      * comparison lines - optional, since the first year a site
+      * runs this report there is nothing to compare against yet
+           select optional prior-year-file
+               assign to '../../../data/A7-CallCenterOpReport-PY.dat'
+               organization is line sequential
+               file status  is ws-prior-year-status.
+      *
+      *HR's list of currently active operator numbers/names, for the
+      * roster reconciliation section - optional, since a site that
+      * has not supplied one yet should still get the rest of the
+      * report
+           select optional roster-file
+               assign to '../../../data/A7-HRRoster.dat'
+               organization is line sequential
+               file status  is ws-roster-status.
+      *
+      *this run's control totals - record count read & the monthly/
+      * overall call totals, for run-to-run balancing
+           select audit-file
+               assign to '../../../data/A7-CallCenterOpReport.aud'
+               organization is line sequential.
       *
        data division.
        file section.
       *
        fd emp-file
            data record is emp-rec
-           record contains 51 characters.
+           record contains 124 characters.
       *
-       01 emp-rec.
-           05 emp-rec-num              pic x(3).
-           05 emp-rec-name             pic x(12).
-           05 emp-rec-calls            pic 9(3) occurs 12.
-         
+           copy EMPREC.
       *
 
        fd report-file
            data record is report-line
+           record contains 146 characters.
+      *
+       01 report-line                  pic x(146).
+      *
+       fd csv-file
+           data record is csv-line
+           record contains 153 characters.
+      *
+       01 csv-line                     pic x(153).
+      *
+       fd error-file
+           data record is error-line
            record contains 132 characters.
       *
-       01 report-line                  pic x(132).
+       01 error-line                   pic x(132).
+      *
+      *holds every control total a restarted run needs to carry
+      * forward so 400-print-totals/480-write-audit-record balance the
+      * same whether or not this run restarted partway through -
+      * the monthly call amounts/counts, the team/queue rollup, the
+      * company-wide aht/sla sums, the count of records read so far,
+      * & the running highest/lowest-average & no-calls figures
+      * 400-print-totals prints
+       fd restart-out-file
+           data record is restart-out-line
+           record contains 572 characters.
+      *
+       01 restart-out-line.
+           05 rst-out-num               pic x(3).
+           05 rst-out-amount            pic 9(5) occurs 12.
+           05 rst-out-call              pic 9(5) occurs 12.
+           05 rst-out-team-entry         occurs 3.
+               10 rst-out-team-op-count  pic 9(3).
+               10 rst-out-team-month-total
+                                         pic 9(6) occurs 12.
+               10 rst-out-team-grand-total
+                                         pic 9(7).
+           05 rst-out-total-aht         pic 9(7) occurs 12.
+           05 rst-out-total-sla         pic 9(7) occurs 12.
+           05 rst-out-audit-count       pic 9(7).
+           05 rst-out-op-highest-avg    pic 9(5).
+           05 rst-out-op-lowest-avg     pic 9(5).
+           05 rst-out-highest-avg       pic 9(5).
+           05 rst-out-no-calls-mths     pic 9(5).
+           05 rst-out-zero-month-count  pic 9(2).
+           05 rst-out-highest-index     pic 99.
+           05 rst-out-lowest-index      pic 99.
+           05 rst-out-month-index       pic 99.
+      *
+       fd restart-in-file
+           data record is restart-in-line
+           record contains 572 characters.
+      *
+       01 restart-in-line.
+           05 rst-in-num                pic x(3).
+           05 rst-in-amount             pic 9(5) occurs 12.
+           05 rst-in-call               pic 9(5) occurs 12.
+           05 rst-in-team-entry          occurs 3.
+               10 rst-in-team-op-count   pic 9(3).
+               10 rst-in-team-month-total
+                                         pic 9(6) occurs 12.
+               10 rst-in-team-grand-total
+                                         pic 9(7).
+           05 rst-in-total-aht          pic 9(7) occurs 12.
+           05 rst-in-total-sla          pic 9(7) occurs 12.
+           05 rst-in-audit-count        pic 9(7).
+           05 rst-in-op-highest-avg     pic 9(5).
+           05 rst-in-op-lowest-avg      pic 9(5).
+           05 rst-in-highest-avg        pic 9(5).
+           05 rst-in-no-calls-mths      pic 9(5).
+           05 rst-in-zero-month-count   pic 9(2).
+           05 rst-in-highest-index      pic 99.
+           05 rst-in-lowest-index       pic 99.
+           05 rst-in-month-index        pic 99.
+      *
+       fd prior-year-file
+           data record is prior-year-line
+           record contains 60 characters.
+      *
+       01 prior-year-line.
+           05 py-total                  pic 9(5) occurs 12.
+      *
+       fd roster-file
+           data record is roster-line
+           record contains 15 characters.
+      *
+       01 roster-line.
+           05 roster-rec-num            pic x(3).
+           05 roster-rec-name           pic x(12).
+      *
+       fd audit-file
+           data record is audit-line
+           record contains 98 characters.
+      *
+       01 audit-line.
+           05 audit-rec-count           pic 9(7).
+           05 audit-total-calls         pic 9(7).
+           05 audit-month-total         pic 9(7) occurs 12.
       *
        working-storage section.
       *
@@ -75,10 +211,151 @@
        01 ws-constants.
            05 ws-number-of-months      pic 99   value 12.
            05 ws-ctr                   pic 99   value 0.
+           05 ws-number-of-teams       pic 9    value 3.
+           05 ws-team-ctr              pic 9    value 0.
+           05 ws-max-operators         pic 9(3) value 200.
+      *
+      *ranked-output mode - an in-memory table of one entry per
+      * operator, built up in 300-process-records, sorted (when the
+      * run was asked for ranked output) & printed highest-total-
+      * first by 510-print-ranked-report
+      *rank mode is supplied as t (rank by yearly total), a (rank by
+      * yearly average) or n (no ranked listing)
+       01 ws-rank-control.
+           05 ws-param-rank-mode     pic x     value 'n'.
+               88 ws-rank-mode-total            value 't'.
+               88 ws-rank-mode-avg              value 'a'.
+               88 ws-rank-mode-on               value 't' 'a'.
+           05 ws-operator-count      pic 9(3)  value 0.
+      *true count of operators seen while ranked output is on,
+      * uncapped - used to warn when more were found than
+      * ws-operator-table (sized by ws-max-operators) could hold
+           05 ws-operator-true-count pic 9(5)  value 0.
+           05 ws-rank-ctr            pic 9(3)  value 0.
+           05 ws-rank-swap-ctr       pic 9(3)  value 0.
+           05 ws-rank-next-ctr       pic 9(3)  value 0.
+           05 ws-rank-swapped-flag   pic x     value 'n'.
+               88 ws-rank-swap-occurred         value 'y'.
+       01 ws-operator-table.
+           05 ws-operator-entry        occurs 200.
+               10 ws-op-tbl-num        pic x(3).
+               10 ws-op-tbl-name       pic x(12).
+               10 ws-op-tbl-total      pic 9(5).
+               10 ws-op-tbl-avg        pic 9(5).
+       01 ws-op-tbl-hold.
+           05 ws-op-tbl-hold-num       pic x(3).
+           05 ws-op-tbl-hold-name      pic x(12).
+           05 ws-op-tbl-hold-total     pic 9(5).
+           05 ws-op-tbl-hold-avg       pic 9(5).
+      *
+      *team/queue rollup working storage - one entry per team
+       01 ws-team-label-values.
+           05 filler                   pic x(10) value 'Sales'.
+           05 filler                   pic x(10) value 'Support'.
+           05 filler                   pic x(10) value 'Billing'.
+       01 ws-team-labels-r redefines ws-team-label-values.
+           05 ws-team-label-name       pic x(10) occurs 3.
+       01 ws-team-data.
+           05 ws-team-entry            occurs 3.
+               10 ws-team-op-count     pic 9(3) value 0.
+               10 ws-team-month-total  pic 9(6) occurs 12 value 0.
+               10 ws-team-grand-total  pic 9(7) value 0.
+           05 ws-team-all-total        pic 9(8) value 0.
+      *
+      *record validation - reasonableness check & error listing
+       01 ws-validation.
+           05 ws-valid-record-flag  pic x   value 'y'.
+               88 ws-record-valid           value 'y'.
+               88 ws-record-invalid         value 'n'.
+           05 ws-call-ceiling       pic 9(3) value 300.
+           05 ws-error-reason       pic x(40) value spaces.
+           05 ws-error-count        pic 9(5) value 0.
+      *
+       01 ws-error-heading.
+           05 filler                pic x(4) value spaces.
+           05 filler                pic x(8) value 'operator'.
+           05 filler                pic x(4) value spaces.
+           05 filler                pic x(12) value 'name'.
+           05 filler                pic x(4) value spaces.
+           05 filler                pic x(40) value 'reason rejected'.
+           05 filler                pic x(60) value spaces.
+      *
+       01 ws-error-detail.
+           05 filler                pic x(4) value spaces.
+           05 ws-error-num          pic x(3).
+           05 filler                pic x(4) value spaces.
+           05 ws-error-name         pic x(12).
+           05 filler                pic x(4) value spaces.
+           05 ws-error-msg          pic x(40).
+           05 filler                pic x(65) value spaces.
+      *
+      *restart/checkpoint control
+       01 ws-restart-control.
+           05 ws-restart-in-status   pic xx    value spaces.
+               88 ws-restart-in-ok             value '00'.
+           05 ws-restart-active-flag pic x     value 'n'.
+               88 ws-restart-active            value 'y'.
+           05 ws-restart-resume-num  pic x(3)  value spaces.
+           05 ws-checkpoint-interval pic 9(4)  value 50.
+           05 ws-checkpoint-counter  pic 9(4)  value 0.
       *
        01 ws-calculated-fields.
            05 ws-non-zero-month-count  pic 9(2) value 0.
            05 ws-zero-month-count      pic 9(2) value 0.
+      *
+      *fiscal year parameter, supplied at run time - the starting
+      * calendar year of the july-june fiscal year being reported
+       01 ws-param-fiscal-year         pic 9(4) value 0.
+      *
+      *year-over-year comparison - last year's monthly totals &
+      * this year's variance against them
+       01 ws-prior-year-control.
+           05 ws-prior-year-status   pic xx    value spaces.
+               88 ws-prior-year-ok             value '00'.
+           05 ws-prior-year-loaded   pic x     value 'n'.
+               88 ws-prior-year-on-file        value 'y'.
+       01 ws-prior-year-totals.
+           05 ws-prior-year-total      pic 9(5) occurs 12 value 0.
+           05 ws-year-variance         pic s9(5) occurs 12 value 0.
+      *
+      *HR roster reconciliation - the active-operator list loaded by
+      * 080-read-roster-file, cross-checked against A7.dat by
+      * 090-reconcile-roster before the detail section is printed
+       01 ws-roster-control.
+           05 ws-roster-status       pic xx    value spaces.
+               88 ws-roster-ok                 value '00'.
+           05 ws-roster-loaded-flag  pic x     value 'n'.
+               88 ws-roster-loaded             value 'y'.
+           05 ws-roster-count        pic 9(3)  value 0.
+      *true count of roster-file records seen, uncapped - used to
+      * warn when the roster had more active operators than
+      * ws-roster-table (sized 200) could hold
+           05 ws-roster-true-count   pic 9(5)  value 0.
+           05 ws-roster-srch-ctr     pic 9(3)  value 0.
+           05 ws-roster-found-flag   pic x     value 'n'.
+               88 ws-roster-found              value 'y'.
+           05 ws-roster-nomatch-count pic 9(3) value 0.
+      *true count of not-on-roster operators seen, uncapped - used to
+      * warn when more were found than ws-roster-nomatch-table (sized
+      * 50) could hold
+           05 ws-roster-nomatch-true-count pic 9(5) value 0.
+       01 ws-roster-table.
+           05 ws-roster-entry          occurs 200.
+               10 ws-roster-tbl-num    pic x(3).
+               10 ws-roster-tbl-name   pic x(12).
+               10 ws-roster-tbl-matched pic x value 'n'.
+                   88 ws-roster-tbl-is-matched value 'y'.
+       01 ws-roster-nomatch-table.
+           05 ws-roster-nomatch-entry  occurs 50.
+               10 ws-roster-nomatch-num  pic x(3).
+               10 ws-roster-nomatch-name pic x(12).
+      *
+      *control total for the audit-trail record, written at the end
+      * of the run by 480-write-audit-record - counts every record
+      * read from emp-file during the real detail pass (the
+      * reconciliation pre-pass in 090-reconcile-roster re-reads the
+      * same records but rewinds before the count would be kept)
+       01 ws-audit-record-count        pic 9(7) value 0.
       *
        01 ws-eof-flag                  pic x    value 'n'.
            88 ws-end-of-file                    value "y".
@@ -103,6 +380,27 @@
            05 ws-total-amount          pic 9(5) occurs 12 value 0.
            05 ws-total-averages        pic 9(5) occurs 12 value 0.
            05 ws-calc-average          pic 9(5) value 0.
+      *
+      *company-wide monthly AHT/SLA sums, rolled up the same way as
+      * ws-total-amount, for the scorecard averages in 400-print-totals
+           05 ws-total-aht             pic 9(7) occurs 12 value 0.
+           05 ws-total-sla             pic 9(7) occurs 12 value 0.
+           05 ws-calc-aht-average      pic 9(5) value 0.
+           05 ws-calc-sla-average      pic 9(5) value 0.
+      *
+      *this operator's own AHT/SLA averages, for the csv scorecard
+      * columns
+           05 ws-op-aht-total          pic 9(5) value 0.
+           05 ws-op-sla-total          pic 9(5) value 0.
+           05 ws-op-aht-avg            pic 9(3) value 0.
+           05 ws-op-sla-avg            pic 9(3) value 0.
+      *
+      *this operator's own yearly average, captured right after it is
+      * computed below and before ws-average-r(12) gets reused further
+      * down as scratch space for the highest/lowest-average checks -
+      * 510-print-ranked-report's avg-ranked mode reads this, not
+      * ws-average-r(12) directly
+           05 ws-op-avg-save           pic 9(5) value 0.
       *
        01 ws-name-line.
            05 filler                   pic x(5)
@@ -125,13 +423,29 @@
        01 ws-report-heading.
            05 filler                   pic x(40)
                value spaces.
-           05 filler                   pic x(40)
-               value 'call centre volumes for july - june     '.
-      *               ----+----1----+----2----+----3----+----4
-           05 filler                   pic x(40)
-               value spaces.
-           05 filler                   pic x(12)
+           05 filler                   pic x(23)
+               value 'call centre volumes fy'.
+           05 ws-heading-fy-start      pic 9(4).
+           05 filler                   pic x(1)
+               value '-'.
+           05 ws-heading-fy-end        pic 9(4).
+           05 filler                   pic x(60)
                value spaces.
+      *
+      *printed only on a continuation run (one restarted from a
+      * checkpoint) - a reminder that this run's report/csv/detail/
+      * audit output only covers records from the checkpointed
+      * operator forward, and must be appended to the prior (abended)
+      * run's partial output for the full picture; the ranked-operator
+      * table in particular is not carried across a restart and
+      * always starts fresh on a continuation run
+       01 ws-restart-notice.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(108)
+               value "*** continuation run from checkpoint - concaten
+      -        "ate with prior run's report/csv/detail/audit output *
+      -        "**".
+           05 filler                   pic x(34) value spaces.
       *
        01 ws-heading-line1.
            05 filler                   pic x(2) value spaces.
@@ -169,6 +483,10 @@
            05 filler                   pic x(4) value spaces.
            05 filler                   pic x(3) value 'rem'.
            05 filler                   pic x(2) value spaces.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(3) value 'aht'.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(3) value 'sla'.
       *
        01 ws-heading-line2.
            05 filler                   pic x(5) value spaces.
@@ -198,11 +516,17 @@
            10 filler                   pic x.
 
            10 ws-detail-line-zero-lit  pic x(4).
-           05 filler                   pic x(6) 
+           05 filler                   pic x(6)
                value spaces.
            05 ws-detail-line-rem       pic 9.
-           05 filler                   pic x(2) 
+           05 filler                   pic x(2)
               value spaces.
+           05 filler                   pic x(4)
+               value spaces.
+           05 ws-detail-line-aht       pic zz9.
+           05 filler                   pic x(4)
+               value spaces.
+           05 ws-detail-line-sla       pic zz9.
        01 ws-total-line11.
          05 filler                     pic x(4)
               value spaces.
@@ -309,6 +633,60 @@
            05 filler                   pic x(72)              
                value spaces.
       *
+      *
+       01 ws-team-heading.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(30)
+               value "team / queue rollup".
+           05 filler                   pic x(98)
+               value spaces.
+      *
+       01 ws-team-sub-line.
+           05 filler                   pic x(4) value spaces.
+           05 ws-team-sub-label        pic x(10).
+           05 filler                   pic x(2) value spaces.
+           05 ws-team-sub-total        pic zzzz9 occurs 12.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(6) value "total:".
+           05 ws-team-sub-grand        pic zzzzzz9.
+           05 filler                   pic x(16) value spaces.
+      *
+       01 ws-team-grand-line.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(22)
+               value "All teams grand total:".
+           05 ws-team-grand-all        pic zzzzzzz9.
+           05 filler                   pic x(96) value spaces.
+      *
+       01 ws-csv-heading.
+           05 filler                pic x(67)
+               value
+               "operator num,operator name,jul,aug,sep,oct,nov,dec,jan,
+      -        "feb,mar,apr".
+           05 filler                pic x(40)
+               value
+               ",may,jun,total,average,remainder,aht,sla".
+           05 filler                pic x(46)
+               value spaces.
+      *
+       01 ws-csv-detail.
+           05 ws-csv-num            pic x(3).
+           05 filler                pic x    value ','.
+           05 ws-csv-name           pic x(12).
+           05 filler                pic x    value ','.
+           05 ws-csv-month-grp      occurs 12.
+               10 ws-csv-month-val  pic z(6)9.
+               10 filler            pic x    value ','.
+           05 ws-csv-total          pic zzzz9.
+           05 filler                pic x    value ','.
+           05 ws-csv-avg            pic zzzz9.
+           05 filler                pic x    value ','.
+           05 ws-csv-rem            pic 9.
+           05 filler                pic x    value ','.
+           05 ws-csv-aht            pic zz9.
+           05 filler                pic x    value ','.
+           05 ws-csv-sla            pic zz9.
+           05 filler                pic x(19) value spaces.
       *
        01 ws-total-line6.
            05 filler                   pic x(6) 
@@ -317,28 +695,216 @@
                value "overall total calls:               ".
       *               ----+----1----+----2----+----3----+
            05 ws-total-line-calls      pic zzzz9.
-           05 filler                   pic x(86) 
+           05 filler                   pic x(86)
+               value spaces.
+      *
+       01 ws-py-heading.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(30)
+               value "year-over-year comparison".
+           05 filler                   pic x(98)
                value spaces.
-     
+      *
+       01 ws-total-line16.
+           05 filler                   pic x(4)
+                value spaces.
+           05 filler                   pic x(22)
+                value "Prior Year            ".
+           05 ws-py-total-out          pic zzzz9 OCCURS 12.
+           05 filler                   pic x(46)
+               value spaces.
+      *
+       01 ws-total-line17.
+           05 filler                   pic x(4)
+                value spaces.
+           05 filler                   pic x(22)
+                value "Variance              ".
+           05 ws-variance-out          pic -(5)9 OCCURS 12.
+           05 filler                   pic x(36)
+               value spaces.
+      *
+       01 ws-scorecard-heading.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(41)
+               value "scorecard: avg handle time(s) / sla(%)".
+           05 filler                   pic x(87)
+               value spaces.
+      *
+       01 ws-scorecard-line-aht.
+           05 filler                   pic x(4)
+               value spaces.
+           05 filler                   pic x(22)
+               value "Avg handle time (s)  ".
+           05 ws-scorecard-aht         pic zzzz9 occurs 12.
+           05 filler                   pic x(46)
+               value spaces.
+      *
+       01 ws-scorecard-line-sla.
+           05 filler                   pic x(4)
+               value spaces.
+           05 filler                   pic x(22)
+               value "Avg service level (%)".
+           05 ws-scorecard-sla         pic zzzz9 occurs 12.
+           05 filler                   pic x(46)
+               value spaces.
+      *
+       01 ws-roster-recon-heading.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(27)
+               value "hr roster reconciliation".
+           05 filler                   pic x(101)
+               value spaces.
+      *
+       01 ws-roster-recon-sub1.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(46)
+               value "operators not on hr roster (possible leavers):".
+           05 filler                   pic x(82)
+               value spaces.
+      *
+       01 ws-roster-recon-sub2.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(50)
+               value "roster entries with no call activity (new hires)".
+           05 filler                   pic x(78)
+               value spaces.
+      *
+       01 ws-roster-recon-none.
+           05 filler                   pic x(8) value spaces.
+           05 filler                   pic x(9) value "(none)".
+           05 filler                   pic x(115) value spaces.
+      *
+       01 ws-roster-recon-overflow.
+           05 filler                   pic x(8) value spaces.
+           05 filler                   pic x(8) value "... and ".
+           05 ws-roster-recon-over-cnt pic zzzz9.
+           05 filler                   pic x(38)
+               value " more not shown (list truncated at 50)".
+           05 filler                   pic x(87) value spaces.
+      *
+       01 ws-roster-load-overflow.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(8) value "... and ".
+           05 ws-roster-load-over-cnt  pic zzzz9.
+           05 filler                   pic x(66)
+               value " more roster entries not loaded (roster table
+      -        " holds 200)".
+           05 filler                   pic x(63) value spaces.
+      *
+       01 ws-roster-recon-detail.
+           05 filler                   pic x(8) value spaces.
+           05 ws-roster-recon-num      pic x(3).
+           05 filler                   pic x(4) value spaces.
+           05 ws-roster-recon-name     pic x(12).
+           05 filler                   pic x(101) value spaces.
+      *
+       01 ws-rank-heading.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(27)
+               value "operators ranked by yearly ".
+           05 ws-rank-heading-mode     pic x(7).
+           05 filler                   pic x(94)
+               value spaces.
+      *
+       01 ws-rank-heading-line1.
+           05 filler                   pic x(2) value spaces.
+           05 filler                   pic x(4) value 'rank'.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(8) value 'operator'.
+           05 filler                   pic x(2) value spaces.
+           05 filler                   pic x(8) value 'operator'.
+           05 filler                   pic x(7) value spaces.
+           05 filler                   pic x(5) value 'total'.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(3) value 'avg'.
+           05 filler                   pic x(78) value spaces.
+      *
+       01 ws-rank-detail-line.
+           05 filler                   pic x(2) value spaces.
+           05 ws-rank-detail-rank      pic zzz9.
+           05 filler                   pic x(5) value spaces.
+           05 ws-rank-detail-num       pic x(3).
+           05 filler                   pic x(4) value spaces.
+           05 ws-rank-detail-name      pic x(12).
+           05 filler                   pic x(4) value spaces.
+           05 ws-rank-detail-total     pic zzzz9.
+           05 filler                   pic x(2) value spaces.
+           05 ws-rank-detail-avg       pic zzzz9.
+           05 filler                   pic x(85) value spaces.
+      *
+       01 ws-operator-load-overflow.
+           05 filler                   pic x(4) value spaces.
+           05 filler                   pic x(8) value "... and ".
+           05 ws-operator-load-over-cnt pic zzzz9.
+           05 filler                   pic x(61)
+               value " more operators not shown in ranked output (table
+      -        " holds 200)".
+           05 filler                   pic x(54) value spaces.
+
        procedure division.
       *
        000-main.
       *
-      *open files  
+      *pick up any checkpoint left by a prior, abended run before
+      * the main files are opened
+           perform 050-read-restart-point.
+      *
+      *pick up last fiscal year's monthly totals, if a comparison
+      * file has been supplied, before the main files are opened
+           perform 070-read-prior-year-file.
+      *
+      *pick up the HR active-operator roster, if one has been
+      * supplied, before the main files are opened
+           perform 080-read-roster-file.
+      *
+      *open files
            open input  emp-file,
-                output report-file.
+                output report-file,
+                output csv-file,
+                output error-file,
+                output restart-out-file,
+                output audit-file.
       *
       *get the current date & time
            accept ws-name-line-date from date.
            accept ws-name-line-time from time.
       *
+      *get the fiscal year this run is reporting on, e.g. 2025 for
+      * the july 2025 - june 2026 fiscal year
+           accept ws-param-fiscal-year from console.
+           move ws-param-fiscal-year   to ws-heading-fy-start.
+           compute ws-heading-fy-end = ws-param-fiscal-year + 1.
+      *
+      *get whether this run should also print a ranked operator
+      * listing, & which figure to rank by - t for yearly total,
+      * a for yearly average, n for no ranked listing
+           accept ws-param-rank-mode from console.
+      *
       *output first headings
            perform 100-print-headings.
       *
+      *output csv header row for the spreadsheet extract
+           write csv-line from ws-csv-heading.
+      *
+      *output error listing header row
+           write error-line from ws-error-heading.
+      *
+      *reconcile A7.dat against the HR roster, if one was supplied,
+      * & print the short exceptions list before the detail section
+           if ws-roster-loaded
+               perform 090-reconcile-roster
+           end-if.
+      *
       *process input file & output results
            perform 200-read-input-file.
       *
-
+      *if resuming from a checkpoint, fast-forward past the records
+      * already reflected in the restored totals without
+      * reprocessing them
+           if ws-restart-active
+               perform 060-skip-to-restart-point
+           end-if.
+      *
            perform 300-process-records
                until ws-end-of-file.
       *
@@ -347,9 +913,238 @@
       *
       *close files
            close emp-file
-                 report-file.
+                 report-file
+                 csv-file
+                 error-file
+                 restart-out-file
+                 audit-file.
       *
            stop run.
+      *
+       050-read-restart-point.
+      *reads the last checkpoint line (if any) left by a prior run &
+      * restores every control total 400-print-totals/480-write-
+      * audit-record depend on from it - the in-flight monthly call
+      * amounts/counts, the team/queue rollup, the company-wide aht/
+      * sla sums & the count of records already read - so a restarted
+      * run's totals/audit record balance the same as an unrestarted
+      * one would have
+           open input restart-in-file.
+           if ws-restart-in-ok
+               perform until ws-restart-in-status not = '00'
+                   read restart-in-file
+                       at end move 'x'     to ws-restart-in-status
+                       not at end
+                           move rst-in-num to ws-restart-resume-num
+                           perform varying ws-ctr from 1 by 1
+                             until ws-ctr > ws-number-of-months
+                               move rst-in-amount(ws-ctr)
+                                       to ws-total-amount(ws-ctr)
+                               move rst-in-call(ws-ctr)
+                                       to ws-total-call(ws-ctr)
+                               move rst-in-total-aht(ws-ctr)
+                                       to ws-total-aht(ws-ctr)
+                               move rst-in-total-sla(ws-ctr)
+                                       to ws-total-sla(ws-ctr)
+                           end-perform
+                           perform varying ws-team-ctr from 1 by 1
+                             until ws-team-ctr > ws-number-of-teams
+                               move rst-in-team-op-count(ws-team-ctr)
+                                 to ws-team-op-count(ws-team-ctr)
+                               move rst-in-team-grand-total(ws-team-ctr)
+                                 to ws-team-grand-total(ws-team-ctr)
+                               perform varying ws-ctr from 1 by 1
+                                 until ws-ctr > ws-number-of-months
+                                   move rst-in-team-month-total
+                                       (ws-team-ctr ws-ctr)
+                                     to ws-team-month-total
+                                       (ws-team-ctr ws-ctr)
+                               end-perform
+                           end-perform
+                           move rst-in-audit-count
+                                   to ws-audit-record-count
+                           move rst-in-op-highest-avg
+                                   to ws-op-highest-avg
+                           move rst-in-op-lowest-avg
+                                   to ws-op-lowest-avg
+                           move rst-in-highest-avg
+                                   to ws-highest-avg
+                           move rst-in-no-calls-mths
+                                   to ws-total-no-calls-mths
+                           move rst-in-zero-month-count
+                                   to ws-zero-month-count
+                           move rst-in-highest-index
+                                   to ws-total-line-highest-index
+                           move rst-in-lowest-index
+                                   to ws-total-line-lowest-index
+                           move rst-in-month-index
+                                   to ws-total-line-month-index
+                   end-read
+               end-perform
+               move 'y'                to ws-restart-active-flag
+               close restart-in-file
+           end-if.
+      *
+       060-skip-to-restart-point.
+      *discards input records already folded into the restored
+      * totals, stopping right after the checkpointed operator
+           perform until ws-end-of-file
+                 or emp-rec-num = ws-restart-resume-num
+               perform 200-read-input-file
+           end-perform.
+           if not ws-end-of-file
+               perform 200-read-input-file
+           end-if.
+           move 'n'                     to ws-restart-active-flag.
+      *
+       070-read-prior-year-file.
+      *reads last fiscal year's monthly totals, if a comparison file
+      * was supplied, for the year-over-year lines in 400-print-totals
+           open input prior-year-file.
+           if ws-prior-year-ok
+               read prior-year-file
+                   not at end
+                       move 'y'         to ws-prior-year-loaded
+                       perform varying ws-ctr from 1 by 1
+                         until ws-ctr > ws-number-of-months
+                           move py-total(ws-ctr)
+                                   to ws-prior-year-total(ws-ctr)
+                       end-perform
+               end-read
+               close prior-year-file
+           end-if.
+      *
+       080-read-roster-file.
+      *loads the HR active-operator roster, if one was supplied, for
+      * the reconciliation pass in 090-reconcile-roster
+           open input roster-file.
+           if ws-roster-ok
+               perform until ws-roster-status not = '00'
+                   read roster-file
+                       at end move 'x'  to ws-roster-status
+                       not at end
+                           add 1        to ws-roster-true-count
+                           if ws-roster-count < 200
+                               add 1    to ws-roster-count
+                               move roster-rec-num
+                                 to ws-roster-tbl-num(ws-roster-count)
+                               move roster-rec-name
+                                 to ws-roster-tbl-name(ws-roster-count)
+                           end-if
+                   end-read
+               end-perform
+               move 'y'                to ws-roster-loaded-flag
+               close roster-file
+           end-if.
+      *
+       090-reconcile-roster.
+      *makes a first pass over emp-file purely to find operators that
+      * are in A7.dat but not on the roster (possible leavers),
+      * marking matched roster entries along the way so any left
+      * unmatched afterwards are roster entries with no A7.dat
+      * activity (possible new hires); then rewinds emp-file (close &
+      * reopen - line sequential has no other way back to the start)
+      * so the real detail pass in 300-process-records begins at
+      * record one, same as a normal run - garbled records are left
+      * out of the reconciliation the same way they are left out of
+      * the real detail pass, so data-quality noise does not show up
+      * as a leaver on the roster exceptions list
+           perform until ws-end-of-file
+               perform 200-read-input-file
+               if not ws-end-of-file
+                   perform 250-validate-record
+                   if ws-record-valid
+                       perform 280-check-roster-match
+                   end-if
+               end-if
+           end-perform.
+           move 'n'                    to ws-eof-flag.
+           close emp-file.
+           open input emp-file.
+      *
+           perform 470-print-roster-exceptions.
+      *
+       280-check-roster-match.
+      *looks this operator up in the roster table; if found, marks
+      * that entry matched, otherwise records it for the "not on
+      * roster" listing
+           move 'n'                    to ws-roster-found-flag.
+           perform varying ws-roster-srch-ctr from 1 by 1
+             until ws-roster-srch-ctr > ws-roster-count
+               if ws-roster-tbl-num(ws-roster-srch-ctr) = emp-rec-num
+                   move 'y'
+                     to ws-roster-tbl-matched(ws-roster-srch-ctr)
+                   move 'y'            to ws-roster-found-flag
+               end-if
+           end-perform.
+      *
+           if not ws-roster-found
+               add 1                   to ws-roster-nomatch-true-count
+               if ws-roster-nomatch-count < 50
+                   add 1               to ws-roster-nomatch-count
+                   move emp-rec-num
+                     to ws-roster-nomatch-num(ws-roster-nomatch-count)
+                   move emp-rec-name
+                     to ws-roster-nomatch-name(ws-roster-nomatch-count)
+               end-if
+           end-if.
+      *
+       470-print-roster-exceptions.
+      *prints the short reconciliation section built by
+      * 090-reconcile-roster - operators in A7.dat but not on the
+      * roster, then roster entries with no matching A7.dat activity
+           write report-line from ws-roster-recon-heading
+               after advancing 2 lines.
+      *
+           if ws-roster-true-count > 200
+               compute ws-roster-load-over-cnt =
+                   ws-roster-true-count - 200
+               write report-line from ws-roster-load-overflow
+                   after advancing 1 lines
+           end-if.
+      *
+           write report-line from ws-roster-recon-sub1
+               after advancing 1 lines.
+           if ws-roster-nomatch-count = 0
+               write report-line from ws-roster-recon-none
+                   after advancing 1 lines
+           else
+               perform varying ws-roster-srch-ctr from 1 by 1
+                 until ws-roster-srch-ctr > ws-roster-nomatch-count
+                   move ws-roster-nomatch-num(ws-roster-srch-ctr)
+                     to ws-roster-recon-num
+                   move ws-roster-nomatch-name(ws-roster-srch-ctr)
+                     to ws-roster-recon-name
+                   write report-line from ws-roster-recon-detail
+                       after advancing 1 lines
+               end-perform
+               if ws-roster-nomatch-true-count > 50
+                   compute ws-roster-recon-over-cnt =
+                       ws-roster-nomatch-true-count - 50
+                   write report-line from ws-roster-recon-overflow
+                       after advancing 1 lines
+               end-if
+           end-if.
+      *
+           write report-line from ws-roster-recon-sub2
+               after advancing 2 lines.
+           move 0                      to ws-roster-nomatch-count.
+           perform varying ws-roster-srch-ctr from 1 by 1
+             until ws-roster-srch-ctr > ws-roster-count
+               if not ws-roster-tbl-is-matched(ws-roster-srch-ctr)
+                   move ws-roster-tbl-num(ws-roster-srch-ctr)
+                     to ws-roster-recon-num
+                   move ws-roster-tbl-name(ws-roster-srch-ctr)
+                     to ws-roster-recon-name
+                   write report-line from ws-roster-recon-detail
+                       after advancing 1 lines
+                   add 1               to ws-roster-nomatch-count
+               end-if
+           end-perform.
+           if ws-roster-nomatch-count = 0
+               write report-line from ws-roster-recon-none
+                   after advancing 1 lines
+           end-if.
       *
        100-print-headings.
       *
@@ -362,8 +1157,16 @@
            write report-line from ws-heading-line1 
                after advancing 2 lines.
       *
-           write report-line from ws-heading-line2 
+           write report-line from ws-heading-line2
                after advancing 1 line.
+      *
+      *flag that this is a continuation run so the operator knows
+      * to splice this run's output onto the prior run's instead of
+      * treating it as the whole year by itself
+           if ws-restart-active
+               write report-line from ws-restart-notice
+                   after advancing 1 line
+           end-if.
       *
        200-read-input-file.
       *reads a line from input file & stores it in emp-rec
@@ -373,53 +1176,57 @@
            	   at end move 'y'         to ws-eof-flag.
 
        300-process-records.
+      *tally every record read in the real detail pass for the
+      * audit-trail control total, valid or not
+           add 1                       to ws-audit-record-count.
+      *
+      *validate the record before it touches any totals - bad
+      * records are logged to the error listing & skipped entirely;
+      * everything through the end of this paragraph is guarded by
+      * this if so a rejected record falls straight through to the
+      * unconditional read at the bottom instead of any totals
+           perform 250-validate-record.
+           if ws-record-valid
       * TODO: Use Perform Varying to loop through monthly calls
       *       in each record to calculate the required values
       *       for each record and accumulate the required data
       *       for total lines
-           perform varying ws-ctr  from 1 by 1
-             until ws-ctr > ws-number-of-months
-               add emp-rec-calls(ws-ctr)
+             perform varying ws-ctr  from 1 by 1
+               until ws-ctr > ws-number-of-months
+                 add emp-rec-calls(ws-ctr)
                                        to ws-emp-total
-           end-perform.
-
+             end-perform
 
       * TODO: Implement average calculation logic
       *       as outlined in the requirments
       * divide ws-total-emp by ws-emp-non-zero-calls
       *giving ws-avg-emp remainder ws-rem-emp
-           
-           divide ws-emp-total by ws-non-zero-calls
-             giving ws-average-r(12) remainder ws-rem-emp.
-
-           move spaces                 to ws-detail-line-avg-r
-
-           if ws-average-r(12) > 0
+             divide ws-emp-total by ws-non-zero-calls
+               giving ws-average-r(12) remainder ws-rem-emp
+             move ws-average-r(12)     to ws-op-avg-save
 
-             then
-               move ws-average-r(12)   to ws-detail-line-avg
+             move spaces               to ws-detail-line-avg-r
 
-           else
-               move 'ZERO'             to ws-detail-line-zero-lit.
-
-         
+             if ws-average-r(12) > 0
+                 move ws-average-r(12) to ws-detail-line-avg
+             else
+                 move 'ZERO'           to ws-detail-line-zero-lit
+             end-if
 
       * TODO: Move required data to detail line for output
-      *  
-           move emp-rec-num            to ws-detail-line-num.
-           move emp-rec-name           to ws-detail-line-name.
-           move ws-rem-emp             to ws-detail-line-rem.
-           move ws-emp-total           to ws-detail-line-total.
-      *    move ws-average             to ws-detail-line-avg.
+             move emp-rec-num          to ws-detail-line-num
+             move emp-rec-name         to ws-detail-line-name
+             move ws-rem-emp           to ws-detail-line-rem
+             move ws-emp-total         to ws-detail-line-total
+      *      move ws-average           to ws-detail-line-avg
 
-           perform varying ws-ctr from 1 by 1
-             until ws-ctr > ws-number-of-months
-               move emp-rec-calls(ws-ctr)
+             perform varying ws-ctr from 1 by 1
+               until ws-ctr > ws-number-of-months
+                 move emp-rec-calls(ws-ctr)
                                        to ws-detail-line-months(
-               ws-ctr)
-           end-perform.
+                 ws-ctr)
+             end-perform
 
-           add emp-rec-calls(12)       to ws-total-amount(12).
       *       this adds the calls for each month from the current
       *      operator input
       *       one at a time to the respective monthly
@@ -430,66 +1237,235 @@
       *      of 12 items in the same way
       *        before the
       *    write from statement for the 01 output group
-             
-           perform varying ws-ctr from 1 by 1
-             until ws-ctr > ws-number-of-months
-               add emp-rec-calls(ws-ctr)
-                 to ws-emp-total
-               add emp-rec-calls(ws-ctr)
-                 to ws-total-amount(ws-ctr)
-               if emp-rec-calls(ws-ctr) > 0
-                   add 1 to ws-total-call(ws-ctr)
-               end-if
-           end-perform.
-      *
-      * find highest & lowest monthly average 
-           if ws-average-r(12) > ws-op-lowest-avg
-               move emp-rec-num
+             move 0                    to ws-op-aht-total
+             move 0                    to ws-op-sla-total
+             perform varying ws-ctr from 1 by 1
+               until ws-ctr > ws-number-of-months
+                 add emp-rec-calls(ws-ctr)
+                   to ws-emp-total
+                 add emp-rec-calls(ws-ctr)
+                   to ws-total-amount(ws-ctr)
+                 if emp-rec-calls(ws-ctr) > 0
+                     add 1 to ws-total-call(ws-ctr)
+                 end-if
+                 add emp-rec-calls(ws-ctr)
+                   to ws-team-month-total(emp-rec-team ws-ctr)
+                 add emp-rec-calls(ws-ctr)
+                   to ws-team-grand-total(emp-rec-team)
+      *        roll this month's handle-time & service-level figures
+      *        into the operator's own total (always, same 12-month
+      *        divisor as the operator's yearly call average) & the
+      *        company-wide total (only for months with calls, since
+      *        400-print-totals divides the company-wide total by
+      *        ws-total-call, the count of months with calls)
+                 add emp-rec-aht(ws-ctr)  to ws-op-aht-total
+                 add emp-rec-sla(ws-ctr)  to ws-op-sla-total
+                 if emp-rec-calls(ws-ctr) > 0
+                     add emp-rec-aht(ws-ctr) to ws-total-aht(ws-ctr)
+                     add emp-rec-sla(ws-ctr) to ws-total-sla(ws-ctr)
+                 end-if
+             end-perform
+             divide ws-op-aht-total by ws-number-of-months
+               giving ws-op-aht-avg
+             divide ws-op-sla-total by ws-number-of-months
+               giving ws-op-sla-avg
+
+      * carry this operator's aht/sla averages onto the printed
+      * detail line as well as the csv extract
+             move ws-op-aht-avg        to ws-detail-line-aht
+             move ws-op-sla-avg        to ws-detail-line-sla
+
+      * roll this operator's calls into its team/queue subtotal
+             add 1                      to
+                 ws-team-op-count(emp-rec-team)
+
+      * find highest & lowest monthly average
+             if ws-average-r(12) > ws-op-lowest-avg
+                 move emp-rec-num
                                        to ws-op-lowest-avg
-               move emp-rec-num        to ws-total-line-lowest-index
-           end-if.
-           move 0 to ws-average-r(12)
-           if ws-average-r(12) <= ws-op-highest-avg
-               move emp-rec-num
+                 move emp-rec-num      to ws-total-line-lowest-index
+             end-if
+             move 0 to ws-average-r(12)
+             if ws-average-r(12) <= ws-op-highest-avg
+                 move emp-rec-num
                                        to ws-op-highest-avg
-               
-               move emp-rec-num        to ws-total-line-highest-index
-           end-if.
-           move 1 to ws-average-r(12)
-           if ws-average-r(12) > ws-highest-avg
-               move ws-month-name(12)
+                 move emp-rec-num      to ws-total-line-highest-index
+             end-if
+             move 1 to ws-average-r(12)
+             if ws-average-r(12) > ws-highest-avg
+                 move ws-month-name(12)
                                        to ws-highest-avg
-               subtract 1 from ws-ctr 
-               move ws-ctr             to ws-total-line-month-index
-             
-           end-if.
+                 subtract 1 from ws-ctr
+                 move ws-ctr           to ws-total-line-month-index
+             end-if
       * checks to see operaters & months with no calls
-           if emp-rec-calls(12) = 0
-              
-               Add 1                   to ws-total-no-calls-mths
-           end-if.
-           if ws-detail-line-zero-lit equals 'ZERO' then
-               add 1 to ws-zero-month-count
-
-           end-if.
+             if emp-rec-calls(12) = 0
+                 Add 1                 to ws-total-no-calls-mths
+             end-if
+             if ws-detail-line-zero-lit = 'ZERO' then
+                 add 1 to ws-zero-month-count
+             end-if
       *    Calculate the average
-           compute ws-average-r(12) = ws-emp-total / ws-zero-month-count
-          
-           
-      *
+             compute ws-average-r(12) =
+                 ws-emp-total / ws-zero-month-count
+
       * print detail line
-           write report-line from ws-detail-line
-               after advancing 1 lines.
-      *
+             write report-line from ws-detail-line
+                 after advancing 1 lines
+
+      * build & write the matching csv extract row
+             move emp-rec-num          to ws-csv-num
+             move emp-rec-name         to ws-csv-name
+             perform varying ws-ctr from 1 by 1
+               until ws-ctr > ws-number-of-months
+                 move emp-rec-calls(ws-ctr)
+                                       to ws-csv-month-val(ws-ctr)
+             end-perform
+             move ws-detail-line-total to ws-csv-total
+             if ws-detail-line-zero-lit = 'ZERO'
+                 move 0                to ws-csv-avg
+             else
+                 move ws-detail-line-avg to ws-csv-avg
+             end-if
+             move ws-detail-line-rem   to ws-csv-rem
+             move ws-op-aht-avg        to ws-csv-aht
+             move ws-op-sla-avg        to ws-csv-sla
+             write csv-line from ws-csv-detail
+
+      *keep this operator's number/name/total in the ranking table
+      * for 510-print-ranked-report, when ranked output was asked for
+             if ws-rank-mode-on
+                 add 1                  to ws-operator-true-count
+                 if ws-operator-count < ws-max-operators
+                     add 1              to ws-operator-count
+                     move emp-rec-num
+                                to ws-op-tbl-num(ws-operator-count)
+                     move emp-rec-name
+                                to ws-op-tbl-name(ws-operator-count)
+                     move ws-detail-line-total
+                                to ws-op-tbl-total(ws-operator-count)
+                     move ws-op-avg-save
+                                to ws-op-tbl-avg(ws-operator-count)
+                 end-if
+             end-if
+
       * TODO: reset fields for next record
-           move 0                      to ws-emp-total.
-           move 0                      to ws-non-zero-month-count.
-           
-         
+             move 0                    to ws-emp-total
+             move 0                    to ws-non-zero-month-count
 
+      * checkpoint the in-flight accumulators every
+      * ws-checkpoint-interval records so a rerun after an abend
+      * can resume here instead of from record one
+             add 1                     to ws-checkpoint-counter
+             if ws-checkpoint-counter >= ws-checkpoint-interval
+                 perform 370-write-checkpoint
+                 move 0                to ws-checkpoint-counter
+             end-if
+           end-if.
       *
-      * read next record (if any)
+      * read next record (if any), whether this one was valid or not
            perform 200-read-input-file.
+      *
+       250-validate-record.
+      *checks the incoming operator record for the garbled data we
+      * have seen come out of the phone switch extract before -
+      * blank/non-numeric operator number & non-numeric or
+      * unreasonably high monthly call counts
+           move 'y'                    to ws-valid-record-flag.
+           move spaces                 to ws-error-reason.
+      *
+           if emp-rec-num = spaces
+               move 'n'                to ws-valid-record-flag
+               move 'blank operator number'
+                                       to ws-error-reason
+           end-if.
+      *
+           if ws-record-valid and emp-rec-num not numeric
+               move 'n'                to ws-valid-record-flag
+               move 'operator number is not numeric'
+                                       to ws-error-reason
+           end-if.
+      *
+           if ws-record-valid and emp-rec-team not numeric
+               move 'n'                to ws-valid-record-flag
+               move 'team/queue code is not numeric'
+                                       to ws-error-reason
+           end-if.
+      *
+           if ws-record-valid
+             and not (emp-rec-team-sales or emp-rec-team-support
+                       or emp-rec-team-billing)
+               move 'n'                to ws-valid-record-flag
+               move 'team/queue code is not a valid team'
+                                       to ws-error-reason
+           end-if.
+      *
+           perform varying ws-ctr from 1 by 1
+             until ws-ctr > ws-number-of-months
+               if ws-record-valid and emp-rec-calls(ws-ctr) not numeric
+                   move 'n'            to ws-valid-record-flag
+                   move 'non-numeric monthly call count'
+                                       to ws-error-reason
+               end-if
+               if ws-record-valid
+                 and emp-rec-calls(ws-ctr) > ws-call-ceiling
+                   move 'n'            to ws-valid-record-flag
+                   move 'monthly call count exceeds ceiling'
+                                       to ws-error-reason
+               end-if
+           end-perform.
+      *
+           if ws-record-invalid
+               perform 260-write-error-record
+           end-if.
+      *
+       260-write-error-record.
+           add 1                        to ws-error-count.
+           move emp-rec-num            to ws-error-num.
+           move emp-rec-name           to ws-error-name.
+           move ws-error-reason        to ws-error-msg.
+           write error-line from ws-error-detail.
+      *
+       370-write-checkpoint.
+      *snapshots every control total a restart of this run would need
+      * to carry forward - see 050-read-restart-point
+           move emp-rec-num             to rst-out-num.
+           perform varying ws-ctr from 1 by 1
+             until ws-ctr > ws-number-of-months
+               move ws-total-amount(ws-ctr)
+                                       to rst-out-amount(ws-ctr)
+               move ws-total-call(ws-ctr)
+                                       to rst-out-call(ws-ctr)
+               move ws-total-aht(ws-ctr)
+                                       to rst-out-total-aht(ws-ctr)
+               move ws-total-sla(ws-ctr)
+                                       to rst-out-total-sla(ws-ctr)
+           end-perform.
+           perform varying ws-team-ctr from 1 by 1
+             until ws-team-ctr > ws-number-of-teams
+               move ws-team-op-count(ws-team-ctr)
+                 to rst-out-team-op-count(ws-team-ctr)
+               move ws-team-grand-total(ws-team-ctr)
+                 to rst-out-team-grand-total(ws-team-ctr)
+               perform varying ws-ctr from 1 by 1
+                 until ws-ctr > ws-number-of-months
+                   move ws-team-month-total(ws-team-ctr ws-ctr)
+                     to rst-out-team-month-total(ws-team-ctr ws-ctr)
+               end-perform
+           end-perform.
+           move ws-audit-record-count   to rst-out-audit-count.
+           move ws-op-highest-avg       to rst-out-op-highest-avg.
+           move ws-op-lowest-avg        to rst-out-op-lowest-avg.
+           move ws-highest-avg          to rst-out-highest-avg.
+           move ws-total-no-calls-mths  to rst-out-no-calls-mths.
+           move ws-zero-month-count     to rst-out-zero-month-count.
+           move ws-total-line-highest-index
+                                        to rst-out-highest-index.
+           move ws-total-line-lowest-index
+                                        to rst-out-lowest-index.
+           move ws-total-line-month-index
+                                        to rst-out-month-index.
+           write restart-out-line.
       *
        400-print-totals.
       *
@@ -509,6 +1485,14 @@
                divide ws-total-amount(ws-ctr) by ws-total-call(ws-ctr)
                  giving ws-calc-average rounded
                move ws-calc-average to ws-average(ws-ctr)
+               divide ws-total-aht(ws-ctr) by ws-total-call(ws-ctr)
+                 giving ws-calc-aht-average rounded
+               move ws-calc-aht-average
+                                   to ws-scorecard-aht(ws-ctr)
+               divide ws-total-sla(ws-ctr) by ws-total-call(ws-ctr)
+                 giving ws-calc-sla-average rounded
+               move ws-calc-sla-average
+                                   to ws-scorecard-sla(ws-ctr)
            end-perform.
       *
            write report-line from ws-total-line11
@@ -530,4 +1514,175 @@
            write report-line from ws-total-line6
                after advancing 2 lines.
       *
-       end program A7-CallCenterOpReport.
\ No newline at end of file
+           write report-line from ws-scorecard-heading
+               after advancing 2 lines.
+           write report-line from ws-scorecard-line-aht
+               after advancing 1 lines.
+           write report-line from ws-scorecard-line-sla
+               after advancing 1 lines.
+      *
+           perform 450-print-team-totals.
+      *
+           if ws-prior-year-on-file
+               perform 460-print-year-comparison
+           end-if.
+      *
+           if ws-rank-mode-on
+               perform 500-sort-operator-table
+               perform 510-print-ranked-report
+           end-if.
+      *
+           perform 480-write-audit-record.
+      *
+       450-print-team-totals.
+      *prints one subtotal line per team/queue, then a grand total
+      *across all teams, using the figures rolled up per-record in
+      *300-process-records
+           write report-line from ws-team-heading
+               after advancing 2 lines.
+      *
+           perform varying ws-team-ctr from 1 by 1
+             until ws-team-ctr > ws-number-of-teams
+               move ws-team-label-name(ws-team-ctr)
+                                       to ws-team-sub-label
+               move ws-team-grand-total(ws-team-ctr)
+                                       to ws-team-sub-grand
+               perform varying ws-ctr from 1 by 1
+                 until ws-ctr > ws-number-of-months
+                   move ws-team-month-total(ws-team-ctr ws-ctr)
+                                       to ws-team-sub-total(ws-ctr)
+               end-perform
+               write report-line from ws-team-sub-line
+                 after advancing 1 lines
+               add ws-team-grand-total(ws-team-ctr)
+                                       to ws-team-all-total
+           end-perform.
+      *
+           move ws-team-all-total      to ws-team-grand-all.
+           write report-line from ws-team-grand-line
+               after advancing 2 lines.
+      *
+       460-print-year-comparison.
+      *prints last fiscal year's monthly totals alongside this
+      * year's (ws-total, already moved in 400-print-totals) and the
+      * variance between them - only reached when a prior-year
+      * comparison file was found & loaded at startup
+           perform varying ws-ctr from 1 by 1
+             until ws-ctr > ws-number-of-months
+               move ws-prior-year-total(ws-ctr)
+                                       to ws-py-total-out(ws-ctr)
+               compute ws-year-variance(ws-ctr) =
+                   ws-total-amount(ws-ctr)
+                   - ws-prior-year-total(ws-ctr)
+               move ws-year-variance(ws-ctr)
+                                       to ws-variance-out(ws-ctr)
+           end-perform.
+      *
+           write report-line from ws-py-heading
+               after advancing 2 lines.
+           write report-line from ws-total-line12
+               after advancing 2 lines.
+           write report-line from ws-total-line16
+               after advancing 1 lines.
+           write report-line from ws-total-line17
+               after advancing 1 lines.
+      *
+       500-sort-operator-table.
+      *descending bubble sort of the ranking table, on yearly total
+      * when rank mode t was requested or yearly average when rank
+      * mode a was requested - repeatedly passes over the filled part
+      * of the table, swapping any out-of-order neighbours, until a
+      * pass makes no swaps
+           move 'y'                    to ws-rank-swapped-flag.
+           perform until not ws-rank-swap-occurred
+               move 'n'                to ws-rank-swapped-flag
+               perform varying ws-rank-ctr from 1 by 1
+                 until ws-rank-ctr > ws-operator-count - 1
+                 add 1 ws-rank-ctr giving ws-rank-next-ctr
+                 if (ws-rank-mode-total and
+                     ws-op-tbl-total(ws-rank-ctr) <
+                     ws-op-tbl-total(ws-rank-next-ctr))
+                    or
+                    (ws-rank-mode-avg and
+                     ws-op-tbl-avg(ws-rank-ctr) <
+                     ws-op-tbl-avg(ws-rank-next-ctr))
+                   move ws-op-tbl-num(ws-rank-ctr)
+                     to ws-op-tbl-hold-num
+                   move ws-op-tbl-name(ws-rank-ctr)
+                     to ws-op-tbl-hold-name
+                   move ws-op-tbl-total(ws-rank-ctr)
+                     to ws-op-tbl-hold-total
+                   move ws-op-tbl-avg(ws-rank-ctr)
+                     to ws-op-tbl-hold-avg
+                   move ws-op-tbl-num(ws-rank-next-ctr)
+                     to ws-op-tbl-num(ws-rank-ctr)
+                   move ws-op-tbl-name(ws-rank-next-ctr)
+                     to ws-op-tbl-name(ws-rank-ctr)
+                   move ws-op-tbl-total(ws-rank-next-ctr)
+                     to ws-op-tbl-total(ws-rank-ctr)
+                   move ws-op-tbl-avg(ws-rank-next-ctr)
+                     to ws-op-tbl-avg(ws-rank-ctr)
+                   move ws-op-tbl-hold-num
+                     to ws-op-tbl-num(ws-rank-next-ctr)
+                   move ws-op-tbl-hold-name
+                     to ws-op-tbl-name(ws-rank-next-ctr)
+                   move ws-op-tbl-hold-total
+                     to ws-op-tbl-total(ws-rank-next-ctr)
+                   move ws-op-tbl-hold-avg
+                     to ws-op-tbl-avg(ws-rank-next-ctr)
+                   move 'y'        to ws-rank-swapped-flag
+                 end-if
+               end-perform
+           end-perform.
+      *
+       510-print-ranked-report.
+      *prints the ranking table, already sorted highest-total-first
+      * or highest-average-first (whichever mode was requested) by
+      * 500-sort-operator-table, as a rank-numbered listing
+           if ws-rank-mode-avg
+               move "average" to ws-rank-heading-mode
+           else
+               move "total  " to ws-rank-heading-mode
+           end-if.
+           write report-line from ws-rank-heading
+               after advancing 2 lines.
+           write report-line from ws-rank-heading-line1
+               after advancing 2 lines.
+      *
+           perform varying ws-rank-ctr from 1 by 1
+             until ws-rank-ctr > ws-operator-count
+               move ws-rank-ctr         to ws-rank-detail-rank
+               move ws-op-tbl-num(ws-rank-ctr)
+                                       to ws-rank-detail-num
+               move ws-op-tbl-name(ws-rank-ctr)
+                                       to ws-rank-detail-name
+               move ws-op-tbl-total(ws-rank-ctr)
+                                       to ws-rank-detail-total
+               move ws-op-tbl-avg(ws-rank-ctr)
+                                       to ws-rank-detail-avg
+               write report-line from ws-rank-detail-line
+                   after advancing 1 lines
+           end-perform.
+      *
+           if ws-operator-true-count > ws-max-operators
+               compute ws-operator-load-over-cnt =
+                   ws-operator-true-count - ws-max-operators
+               write report-line from ws-operator-load-overflow
+                   after advancing 1 lines
+           end-if.
+      *
+       480-write-audit-record.
+      *writes this run's control totals - records read & the
+      * overall/monthly call totals already built above in
+      * 400-print-totals - to the audit-trail file for run-to-run
+      * balancing
+           move ws-audit-record-count  to audit-rec-count.
+           move ws-total-line-calls    to audit-total-calls.
+           perform varying ws-ctr from 1 by 1
+             until ws-ctr > ws-number-of-months
+               move ws-total(ws-ctr)
+                 to audit-month-total(ws-ctr)
+           end-perform.
+           write audit-line.
+      *
+       end program A7-CallCenterOpReport.
